@@ -0,0 +1,190 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    VigenereCipher.
+000030 AUTHOR.        R HALVERSEN.
+000040 INSTALLATION.  CRYPTO OPERATIONS.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*
+000080*----------------------------------------------------------------
+000090* MODIFICATION HISTORY
+000100*----------------------------------------------------------------
+000110* 08/09/26  RH   ORIGINAL VERSION.  CALLED FROM CAESARCIPHER AS A
+000120*                FALLBACK WHEN ITS BEST BRUTE-FORCE SHIFT STILL
+000130*                FAILS THE GARBLED-DECODE CHECK -- SOME TRAFFIC IS
+000140*                KEYWORD-ENCIPHERED RATHER THAN A SIMPLE CAESAR
+000150*                SHIFT, AND SHOULD NOT DEAD-END AS UNRESOLVED.
+000160*----------------------------------------------------------------
+000170 ENVIRONMENT DIVISION.
+000180 CONFIGURATION SECTION.
+000190 SOURCE-COMPUTER.   IBM-370.
+000200 OBJECT-COMPUTER.   IBM-370.
+000210*
+000220 DATA DIVISION.
+000230 WORKING-STORAGE SECTION.
+000240*----------------------------------------------------------------
+000250* DECODE WORK AREAS
+000260*----------------------------------------------------------------
+000270 01  VC-WS-OUTPUT-TEXT         PIC X(100) VALUE SPACES.
+000280 01  VC-WS-CHAR-INDEX          PIC 9(03) VALUE 0.
+000290 01  VC-WS-KEY-INDEX           PIC 9(03) VALUE 0.
+000300 01  VC-WS-KEY-LENGTH          PIC 9(03) VALUE 0.
+000310 01  VC-WS-CURRENT-CHAR        PIC X(01) VALUE SPACE.
+000320 01  VC-WS-KEY-CHAR            PIC X(01) VALUE SPACE.
+000330 01  VC-WS-CHAR-VALUE          PIC 9(03) VALUE 0.
+000340 01  VC-WS-SHIFT-VALUE         PIC 9(03) VALUE 0.
+000350 01  VC-WS-KEYWORD             PIC X(10) VALUE SPACES.
+000360*----------------------------------------------------------------
+000370* GARBLED-DECODE VALIDATION WORK AREAS -- SAME VOWEL-RATIO AND
+000380* NON-ALPHABETIC-RUN CHECK CAESARCIPHER USES ON ITS OWN BEST
+000390* CANDIDATE, RUN HERE AGAINST THE KEYWORD DECODE.
+000400*----------------------------------------------------------------
+000410 01  VC-WS-SCORE-SRC           PIC X(100) VALUE SPACES.
+000420 01  VC-WS-ALPHA-COUNT         PIC 9(03) VALUE 0.
+000430 01  VC-WS-VOWEL-COUNT         PIC 9(03) VALUE 0.
+000440 01  VC-WS-VOWEL-PCT           PIC 9(03) VALUE 0.
+000450 01  VC-WS-NONALPHA-RUN        PIC 9(03) VALUE 0.
+000460 01  VC-WS-MAX-RUN             PIC 9(03) VALUE 0.
+000470*
+000480 LINKAGE SECTION.
+000490 01  VC-LK-INPUT-TEXT          PIC X(100).
+000500 01  VC-LK-KEYWORD             PIC X(10).
+000510 01  VC-LK-OUTPUT-TEXT         PIC X(100).
+000520 01  VC-LK-VALID-FLAG          PIC X(01).
+000530     88  VC-LK-VALID                     VALUE "Y".
+000540     88  VC-LK-NOT-VALID                  VALUE "N".
+000550*
+000560 PROCEDURE DIVISION USING VC-LK-INPUT-TEXT
+000570                          VC-LK-KEYWORD
+000580                          VC-LK-OUTPUT-TEXT
+000590                          VC-LK-VALID-FLAG.
+000600*----------------------------------------------------------------
+000610 0000-MAINLINE.
+000620*----------------------------------------------------------------
+000630     PERFORM 1000-DECODE-MESSAGE THRU 1000-EXIT.
+000640     PERFORM 2000-VALIDATE-DECODE THRU 2000-EXIT.
+000650     MOVE VC-WS-OUTPUT-TEXT TO VC-LK-OUTPUT-TEXT.
+000660     GOBACK.
+000670 0000-EXIT.
+000680     EXIT.
+000690*----------------------------------------------------------------
+000700 1000-DECODE-MESSAGE.
+000710*    SHIFT EACH ALPHABETIC CHARACTER BACK BY THE KEYWORD LETTER
+000720*    THAT LINES UP WITH IT, THE KEYWORD REPEATING FOR AS LONG AS
+000730*    THE MESSAGE RUNS.  ALL OTHER CHARACTERS PASS THROUGH AS-IS.
+000740*----------------------------------------------------------------
+000750     MOVE SPACES TO VC-WS-OUTPUT-TEXT.
+000760     MOVE FUNCTION UPPER-CASE(VC-LK-KEYWORD) TO VC-WS-KEYWORD.
+000770     MOVE FUNCTION LENGTH(FUNCTION TRIM(VC-WS-KEYWORD))
+000780         TO VC-WS-KEY-LENGTH.
+000790     MOVE 0 TO VC-WS-KEY-INDEX.
+000800     PERFORM 1100-DECODE-ONE-CHARACTER THRU 1100-EXIT
+000810         VARYING VC-WS-CHAR-INDEX FROM 1 BY 1
+000820         UNTIL VC-WS-CHAR-INDEX > LENGTH OF VC-LK-INPUT-TEXT.
+000830 1000-EXIT.
+000840     EXIT.
+000850*----------------------------------------------------------------
+000860 1100-DECODE-ONE-CHARACTER.
+000870*    KEYWORD LETTERS ARE ALREADY FORCED UPPER-CASE, BUT THE
+000880*    MESSAGE TEXT IS NOT -- SHIFT WITHIN A-Z OR a-z ACCORDING TO
+000890*    THE INPUT CHARACTER'S OWN CASE SO CALLERS THAT PRESERVE CASE
+000900*    ON THE WAY IN GET IT BACK ON THE WAY OUT.
+000910*----------------------------------------------------------------
+000920     MOVE VC-LK-INPUT-TEXT(VC-WS-CHAR-INDEX:1)
+000930         TO VC-WS-CURRENT-CHAR.
+000940     IF VC-WS-CURRENT-CHAR >= "A" AND VC-WS-CURRENT-CHAR <= "Z"
+000950         PERFORM 1150-ADVANCE-KEY-INDEX THRU 1150-EXIT
+000960         MOVE VC-WS-KEYWORD(VC-WS-KEY-INDEX:1) TO VC-WS-KEY-CHAR
+000970         COMPUTE VC-WS-SHIFT-VALUE = FUNCTION ORD(VC-WS-KEY-CHAR)
+000980             - FUNCTION ORD("A")
+000990         COMPUTE VC-WS-CHAR-VALUE =
+001000             FUNCTION MOD(((FUNCTION ORD(VC-WS-CURRENT-CHAR)
+001010             - VC-WS-SHIFT-VALUE - FUNCTION ORD("A") + 26)), 26)
+001020             + FUNCTION ORD("A")
+001030         MOVE FUNCTION CHAR(VC-WS-CHAR-VALUE)
+001040             TO VC-WS-CURRENT-CHAR
+001050     ELSE
+001060       IF VC-WS-CURRENT-CHAR >= "a" AND VC-WS-CURRENT-CHAR <= "z"
+001070         PERFORM 1150-ADVANCE-KEY-INDEX THRU 1150-EXIT
+001080         MOVE VC-WS-KEYWORD(VC-WS-KEY-INDEX:1) TO VC-WS-KEY-CHAR
+001090         COMPUTE VC-WS-SHIFT-VALUE =
+001100             FUNCTION ORD(VC-WS-KEY-CHAR) - FUNCTION ORD("A")
+001110         COMPUTE VC-WS-CHAR-VALUE =
+001120             FUNCTION MOD(((FUNCTION ORD(VC-WS-CURRENT-CHAR)
+001130             - VC-WS-SHIFT-VALUE - FUNCTION ORD("a") + 26)), 26)
+001140             + FUNCTION ORD("a")
+001150         MOVE FUNCTION CHAR(VC-WS-CHAR-VALUE)
+001160             TO VC-WS-CURRENT-CHAR
+001170       END-IF
+001180     END-IF.
+001190     MOVE VC-WS-CURRENT-CHAR
+001200         TO VC-WS-OUTPUT-TEXT(VC-WS-CHAR-INDEX:1).
+001210 1100-EXIT.
+001220     EXIT.
+001230*----------------------------------------------------------------
+001240 1150-ADVANCE-KEY-INDEX.
+001250*    STEP THE REPEATING KEYWORD POINTER FORWARD ONE POSITION,
+001260*    WRAPPING BACK TO THE FIRST KEYWORD LETTER PAST THE END.
+001270*----------------------------------------------------------------
+001280     ADD 1 TO VC-WS-KEY-INDEX.
+001290     IF VC-WS-KEY-INDEX > VC-WS-KEY-LENGTH
+001300         MOVE 1 TO VC-WS-KEY-INDEX
+001310     END-IF.
+001320 1150-EXIT.
+001330     EXIT.
+001340*----------------------------------------------------------------
+001350 2000-VALIDATE-DECODE.
+001360*    THE SAME VOWEL-RATIO / NON-ALPHABETIC-RUN CHECK CAESARCIPHER
+001370*    RUNS ON ITS OWN BEST CANDIDATE, RUN HERE SO A BAD KEYWORD
+001380*    GUESS DOES NOT COME BACK LOOKING LIKE A CLEAN DECODE.
+001390*----------------------------------------------------------------
+001400     MOVE 0 TO VC-WS-ALPHA-COUNT.
+001410     MOVE 0 TO VC-WS-VOWEL-COUNT.
+001420     MOVE 0 TO VC-WS-NONALPHA-RUN.
+001430     MOVE 0 TO VC-WS-MAX-RUN.
+001440     MOVE FUNCTION UPPER-CASE(VC-WS-OUTPUT-TEXT)
+001450         TO VC-WS-SCORE-SRC.
+001460     PERFORM 2100-CHECK-ONE-CHAR THRU 2100-EXIT
+001470         VARYING VC-WS-CHAR-INDEX FROM 1 BY 1
+001480         UNTIL VC-WS-CHAR-INDEX > LENGTH OF VC-WS-SCORE-SRC.
+001490     MOVE "Y" TO VC-LK-VALID-FLAG.
+001500     IF VC-WS-ALPHA-COUNT = 0
+001510         MOVE "N" TO VC-LK-VALID-FLAG
+001520     ELSE
+001530         COMPUTE VC-WS-VOWEL-PCT =
+001540             (VC-WS-VOWEL-COUNT * 100) / VC-WS-ALPHA-COUNT
+001550         IF VC-WS-VOWEL-PCT < 25
+001560             MOVE "N" TO VC-LK-VALID-FLAG
+001570         END-IF
+001580     END-IF.
+001590     IF VC-WS-MAX-RUN > 5
+001600         MOVE "N" TO VC-LK-VALID-FLAG
+001610     END-IF.
+001620 2000-EXIT.
+001630     EXIT.
+001640*----------------------------------------------------------------
+001650 2100-CHECK-ONE-CHAR.
+001660*----------------------------------------------------------------
+001670     MOVE VC-WS-SCORE-SRC(VC-WS-CHAR-INDEX:1)
+001680         TO VC-WS-CURRENT-CHAR.
+001690     IF (VC-WS-CURRENT-CHAR >= "A" AND VC-WS-CURRENT-CHAR <= "Z")
+001700         ADD 1 TO VC-WS-ALPHA-COUNT
+001710         IF VC-WS-CURRENT-CHAR = "A" OR "E" OR "I" OR "O" OR "U"
+001720             ADD 1 TO VC-WS-VOWEL-COUNT
+001730         END-IF
+001740         MOVE 0 TO VC-WS-NONALPHA-RUN
+001750     ELSE
+001760         IF VC-WS-CURRENT-CHAR = SPACE
+001770             MOVE 0 TO VC-WS-NONALPHA-RUN
+001780         ELSE
+001790             IF VC-WS-CURRENT-CHAR IS NUMERIC
+001800                 MOVE 0 TO VC-WS-NONALPHA-RUN
+001810             ELSE
+001820                 ADD 1 TO VC-WS-NONALPHA-RUN
+001830                 IF VC-WS-NONALPHA-RUN > VC-WS-MAX-RUN
+001840                     MOVE VC-WS-NONALPHA-RUN TO VC-WS-MAX-RUN
+001850                 END-IF
+001860             END-IF
+001870         END-IF
+001880     END-IF.
+001890 2100-EXIT.
+001900     EXIT.
