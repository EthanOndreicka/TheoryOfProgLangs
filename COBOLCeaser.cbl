@@ -1,32 +1,764 @@
-PROGRAM-ID. CaesarCipher.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 Input-String           PIC X(100) VALUE "operation daybreak".
-01 Max-Shift-Value        PIC 9(3) VALUE 26.
-01 Shift-Value            PIC 9(3) VALUE 0.
-01 Output-String          PIC X(100) VALUE SPACES.
-01 Indexes                PIC 9(3).
-01 Current-Char           PIC X.
-01 Char-Value             PIC 9(3).
-
-PROCEDURE DIVISION.
-MAIN-LOGIC.
-    STRING FUNCTION UPPER-CASE(Input-String) DELIMITED BY SIZE INTO Input-String
-
-    PERFORM VARYING Shift-Value FROM 0 BY 1 UNTIL Shift-Value > Max-Shift-Value
-        MOVE SPACES TO Output-String
-        PERFORM VARYING Indexes FROM 1 BY 1 UNTIL Indexes > LENGTH OF Input-String
-            MOVE Input-String(Indexes:1) TO Current-Char
-            IF Current-Char IS ALPHABETIC
-                IF Current-Char >= "A" AND Current-Char <= "Z"
-                    COMPUTE Char-Value = FUNCTION MOD(((FUNCTION ORD(Current-Char) + Shift-Value - FUNCTION ORD("A"))), 26) + FUNCTION ORD("A")
-                    MOVE FUNCTION CHAR(Char-Value) TO Current-Char
-                END-IF
-            END-IF
-            MOVE Current-Char TO Output-String(Indexes:1)
-        END-PERFORM
-        DISPLAY "Caesar " Shift-Value " : " Output-String
-    END-PERFORM
-
-    STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CaesarCipher.
+000030 AUTHOR.        R HALVERSEN.
+000040 INSTALLATION.  CRYPTO OPERATIONS.
+000050 DATE-WRITTEN.  01/15/2019.
+000060 DATE-COMPILED.
+000070*
+000080*----------------------------------------------------------------
+000090* MODIFICATION HISTORY
+000100*----------------------------------------------------------------
+000110* 01/15/19  RH   ORIGINAL SINGLE-MESSAGE BRUTE-FORCE DECODER.
+000120*                MESSAGE TEXT WAS A HARD-CODED WORKING-STORAGE
+000130*                LITERAL, ONE SHIFT PRINTED PER LINE TO SYSOUT.
+000140* 08/09/26  RH   MESSAGE TEXT NOW READ FROM THE MSG-QUEUE FILE,
+000150*                ONE RECORD PER INTERCEPTED MESSAGE, SO THE
+000160*                OVERNIGHT JOB CAN RUN THE WHOLE DAY'S QUEUE IN
+000170*                ONE PASS INSTEAD OF ONE RECOMPILE PER MESSAGE.
+000180* 08/09/26  RH   QUEUE RECORDS NOW CARRY A MESSAGE-ID.  A NEW
+000190*                MSG-RESULTS FILE IS WRITTEN ONE RECORD PER
+000200*                MESSAGE (ID, CHOSEN SHIFT, DECODED TEXT) SO
+000210*                DOWNSTREAM ROUTING JOBS CAN PICK IT UP.
+000220* 08/09/26  RH   REPLACED THE VOWEL-COUNT PLACEHOLDER SCORE WITH
+000230*                A LETTER-FREQUENCY-PLUS-COMMON-WORD SCORE.  ALL
+000240*                27 CANDIDATES ARE NOW HELD IN A TABLE SO THE
+000250*                WINNER CAN BE PRINTED FIRST, FLAGGED "BEST
+000260*                MATCH", WITH THE REST LISTED BELOW AS BACKUP.
+000270* 08/09/26  RH   ADDED AN ENCIPHER MODE, SELECTED BY A PARM ON
+000280*                THE COMMAND LINE OR A CONTROL-CARD RECORD READ
+000290*                FROM SYSIN, THAT RUNS THE MESSAGE THROUGH ONE
+000300*                FIXED SHIFT INSTEAD OF BRUTE-FORCING 0 THRU 26.
+000310* 08/09/26  RH   ADDED A PRESERVE-CASE OPTION (SYSIN CONTROL
+000320*                CARD ONLY) THAT SKIPS THE FORCED UPPER-CASE AND
+000330*                SHIFTS LOWERCASE LETTERS WITHIN a-z SO DECODED
+000340*                TEXT WE FORWARD DOWNSTREAM READS NORMALLY.
+000350* 08/09/26  RH   ADDED AN AUDIT-LOG FILE, APPENDED TO ON EVERY
+000360*                RUN, RECORDING TIMESTAMP, JOB ID, RAW MESSAGE
+000370*                TEXT, THE SHIFT RANGE TRIED, AND THE SHIFT
+000380*                SELECTED FOR EACH MESSAGE, FOR COMPLIANCE.
+000390* 08/09/26  RH   ADDED A CHECKPOINT FILE, REWRITTEN AFTER EACH
+000400*                MESSAGE COMPLETES, AND RESTART LOGIC THAT SKIPS
+000410*                MSG-QUEUE FORWARD PAST THE LAST MESSAGE-ID
+000420*                CHECKPOINTED SO A MID-BATCH ABEND DOES NOT
+000430*                REQUIRE REPROCESSING THE WHOLE DAY'S QUEUE.
+000440* 08/09/26  RH   ADDED A VOWEL-RATIO / NON-ALPHABETIC-RUN CHECK
+000450*                ON THE WINNING CANDIDATE.  A MESSAGE THAT DOES
+000460*                NOT CLEAR THE THRESHOLD AT ANY SHIFT IS WRITTEN
+000470*                TO MSG-RESULTS FLAGGED UNRESOLVED INSTEAD OF
+000480*                BEING PASSED ALONG AS A SILENT BEST GUESS.
+000490* 08/09/26  RH   ADDED AN EXTENDED-ALPHABET OPTION (SYSIN
+000500*                CONTROL CARD) THAT ALSO ROTATES "0"-"9" MOD 10
+000510*                BY THE SAME SHIFT SO NUMERIC TOKENS EMBEDDED IN
+000520*                A MESSAGE DO NOT LEAK THROUGH IN THE CLEAR.
+000530* 08/09/26  RH   ADDED A VIGENERE FALLBACK.  WHEN THE BEST CAESAR
+000540*                CANDIDATE STILL FAILS VALIDATION AND A KEYWORD
+000550*                HAS BEEN SUPPLIED ON THE CONTROL CARD, THE
+000560*                CASE-PREPARED WORK TEXT IS PASSED TO THE
+000570*                VIGENERECIPHER COMPANION PROGRAM SO KEYWORD-
+000580*                ENCIPHERED TRAFFIC IS NOT LEFT UNRESOLVED JUST
+000590*                BECAUSE IT IS NOT A CAESAR SHIFT.
+000600*----------------------------------------------------------------
+000610 ENVIRONMENT DIVISION.
+000620 CONFIGURATION SECTION.
+000630 SOURCE-COMPUTER.   IBM-370.
+000640 OBJECT-COMPUTER.   IBM-370.
+000650 INPUT-OUTPUT SECTION.
+000660 FILE-CONTROL.
+000670     SELECT MSG-QUEUE ASSIGN TO "MSGQUEUE"
+000680         ORGANIZATION IS SEQUENTIAL
+000690         FILE STATUS IS CC-WS-QUEUE-STATUS.
+000700     SELECT MSG-RESULTS ASSIGN TO "MSGRESLT"
+000710         ORGANIZATION IS SEQUENTIAL
+000720         FILE STATUS IS CC-WS-RESULTS-STATUS.
+000730     SELECT CONTROL-CARD ASSIGN TO "SYSIN"
+000740         ORGANIZATION IS SEQUENTIAL
+000750         FILE STATUS IS CC-WS-CONTROL-STATUS.
+000760     SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+000770         ORGANIZATION IS SEQUENTIAL
+000780         FILE STATUS IS CC-WS-AUDIT-STATUS.
+000790     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+000800         ORGANIZATION IS SEQUENTIAL
+000810         FILE STATUS IS CC-WS-CHECKPOINT-STATUS.
+000820*
+000830 DATA DIVISION.
+000840 FILE SECTION.
+000850 FD  MSG-QUEUE
+000860     RECORDING MODE IS F
+000870     LABEL RECORDS ARE STANDARD.
+000880 01  CC-QUEUE-RECORD.
+000890     05  CC-QR-MESSAGE-ID      PIC X(10).
+000900     05  CC-QR-TEXT            PIC X(100).
+000910*
+000920 FD  MSG-RESULTS
+000930     RECORDING MODE IS F
+000940     LABEL RECORDS ARE STANDARD.
+000950 01  CC-RESULTS-RECORD.
+000960     05  CC-RR-MESSAGE-ID      PIC X(10).
+000970     05  CC-RR-SHIFT           PIC 9(03).
+000980     05  CC-RR-STATUS          PIC X(10).
+000990     05  CC-RR-TEXT            PIC X(100).
+001000*
+001010 FD  CONTROL-CARD
+001020     RECORDING MODE IS F
+001030     LABEL RECORDS ARE STANDARD.
+001040 01  CC-CONTROL-RECORD.
+001050     05  CC-CTL-MODE           PIC X(09).
+001060     05  CC-CTL-SHIFT          PIC 9(03).
+001070     05  CC-CTL-CASE-OPT       PIC X(01).
+001080     05  CC-CTL-JOB-ID         PIC X(08).
+001090     05  CC-CTL-EXT-OPT        PIC X(01).
+001100     05  CC-CTL-KEYWORD        PIC X(10).
+001110*
+001120 FD  AUDIT-LOG
+001130     RECORDING MODE IS F
+001140     LABEL RECORDS ARE STANDARD.
+001150 01  CC-AUDIT-RECORD.
+001160     05  CC-AL-TIMESTAMP       PIC X(26).
+001170     05  CC-AL-JOB-ID          PIC X(08).
+001180     05  CC-AL-MESSAGE-ID      PIC X(10).
+001190     05  CC-AL-RAW-TEXT        PIC X(100).
+001200     05  CC-AL-SHIFTS-TRIED    PIC X(20).
+001210     05  CC-AL-SHIFT-SELECTED  PIC 9(03).
+001220     05  CC-AL-MODE            PIC X(09).
+001230*
+001240 FD  CHECKPOINT-FILE
+001250     RECORDING MODE IS F
+001260     LABEL RECORDS ARE STANDARD.
+001270 01  CC-CHECKPOINT-RECORD.
+001280     05  CC-CK-LAST-MESSAGE-ID PIC X(10).
+001290 WORKING-STORAGE SECTION.
+001300*----------------------------------------------------------------
+001310* FILE STATUS AND END-OF-FILE SWITCHES
+001320*----------------------------------------------------------------
+001330 01  CC-WS-QUEUE-STATUS        PIC X(02) VALUE SPACES.
+001340 01  CC-WS-RESULTS-STATUS      PIC X(02) VALUE SPACES.
+001350 01  CC-WS-CONTROL-STATUS      PIC X(02) VALUE SPACES.
+001360 01  CC-WS-AUDIT-STATUS        PIC X(02) VALUE SPACES.
+001370 01  CC-WS-CHECKPOINT-STATUS   PIC X(02) VALUE SPACES.
+001380 01  CC-WS-CHECKPOINT-ID       PIC X(10) VALUE SPACES.
+001390*----------------------------------------------------------------
+001400* GARBLED-DECODE VALIDATION WORK AREAS
+001410*----------------------------------------------------------------
+001420 01  CC-WS-VALID-FLAG          PIC X(01) VALUE "Y".
+001430     88  CC-WS-VALID                     VALUE "Y".
+001440     88  CC-WS-NOT-VALID                 VALUE "N".
+001450 01  CC-WS-RESULT-STATUS       PIC X(10) VALUE SPACES.
+001460 01  CC-WS-ALPHA-COUNT         PIC 9(03) VALUE 0.
+001470 01  CC-WS-VOWEL-PCT           PIC 9(03) VALUE 0.
+001480 01  CC-WS-NONALPHA-RUN        PIC 9(03) VALUE 0.
+001490 01  CC-WS-MAX-RUN             PIC 9(03) VALUE 0.
+001500 01  CC-WS-EOF-SWITCH          PIC X(01) VALUE "N".
+001510     88  CC-WS-EOF-YES                   VALUE "Y".
+001520     88  CC-WS-EOF-NO                    VALUE "N".
+001530*----------------------------------------------------------------
+001540* RUN-MODE CONTROL AREAS -- SET FROM A PARM OR A SYSIN CARD
+001550*----------------------------------------------------------------
+001560 01  CC-WS-PARM-STRING         PIC X(20) VALUE SPACES.
+001570 01  CC-WS-PARM-SHIFT-TEXT     PIC X(03) VALUE SPACES.
+001580 01  CC-WS-MODE                PIC X(09) VALUE "DECIPHER ".
+001590 01  CC-WS-ENCIPHER-SHIFT      PIC 9(03) VALUE 0.
+001600 01  CC-WS-CASE-OPT            PIC X(01) VALUE "N".
+001610     88  CC-WS-PRESERVE-CASE             VALUE "Y".
+001620 01  CC-WS-JOB-ID              PIC X(08) VALUE "BATCH".
+001630 01  CC-WS-EXT-OPT             PIC X(01) VALUE "N".
+001640     88  CC-WS-EXTENDED-ALPHABET         VALUE "Y".
+001650 01  CC-WS-KEYWORD             PIC X(10) VALUE SPACES.
+001660*----------------------------------------------------------------
+001670* VIGENERE FALLBACK WORK AREAS -- USED WHEN CAESAR SCORING NEVER
+001680* CLEARS THE VALIDATION THRESHOLD AND A KEYWORD IS ON FILE.
+001690*----------------------------------------------------------------
+001700 01  CC-WS-VIGENERE-TEXT       PIC X(100) VALUE SPACES.
+001710 01  CC-WS-VIGENERE-VALID      PIC X(01) VALUE "N".
+001720*----------------------------------------------------------------
+001730* CIPHER WORK AREAS
+001740*----------------------------------------------------------------
+001750 01  CC-WS-WORK-TEXT           PIC X(100) VALUE SPACES.
+001760 01  CC-MAX-SHIFT-VALUE        PIC 9(03) VALUE 26.
+001770 01  CC-SHIFT-VALUE            PIC 9(03) VALUE 0.
+001780 01  CC-OUTPUT-TEXT            PIC X(100) VALUE SPACES.
+001790 01  CC-CHAR-INDEX             PIC 9(03) VALUE 0.
+001800 01  CC-CURRENT-CHAR           PIC X(01) VALUE SPACE.
+001810 01  CC-CHAR-VALUE             PIC 9(03) VALUE 0.
+001820*----------------------------------------------------------------
+001830* BEST-CANDIDATE SELECTION WORK AREAS
+001840*----------------------------------------------------------------
+001850 01  CC-WS-BEST-SHIFT          PIC 9(03) VALUE 0.
+001860 01  CC-WS-BEST-SCORE          PIC S9(05) VALUE -9999.
+001870 01  CC-WS-BEST-TEXT           PIC X(100) VALUE SPACES.
+001880 01  CC-WS-CAND-SCORE          PIC S9(05) VALUE 0.
+001890 01  CC-WS-VOWEL-COUNT         PIC 9(03) VALUE 0.
+001900 01  CC-WS-WORD-HITS           PIC 9(03) VALUE 0.
+001910 01  CC-WS-SCORE-TEXT          PIC X(102) VALUE SPACES.
+001920 01  CC-WS-SCORE-SRC           PIC X(100) VALUE SPACES.
+001930 01  CC-WORD-IDX               PIC 9(03) VALUE 0.
+001940*----------------------------------------------------------------
+001950* THE FREQUENCY SCORE ABOVE PICKS THE MOST ENGLISH-LOOKING SHIFT,
+001960* BUT THAT ALONE CANNOT ALSO SERVE AS THE GARBLED-DECODE CHECK --
+001970* THE HIGHEST-SCORING CANDIDATE IS BY DEFINITION THE ONE THE CHECK
+001980* IS LEAST LIKELY TO REJECT.  EVERY CANDIDATE IS VALIDATED AS IT
+001990* IS SCORED SO THE WINNER IS THE BEST-SCORING ONE THAT ALSO PASSES
+002000* THE CHECK ON ITS OWN, NOT JUST THE BEST-SCORING ONE OVERALL.
+002010*----------------------------------------------------------------
+002020 01  CC-WS-BEST-VALID-SHIFT    PIC 9(03) VALUE 0.
+002030 01  CC-WS-BEST-VALID-SCORE    PIC S9(05) VALUE -9999.
+002040 01  CC-WS-BEST-VALID-TEXT     PIC X(100) VALUE SPACES.
+002050 01  CC-WS-ANY-VALID-FLAG      PIC X(01) VALUE "N".
+002060     88  CC-WS-ANY-VALID                  VALUE "Y".
+002070 01  CC-WS-CAND-VALID-FLAG     PIC X(01) VALUE "N".
+002080     88  CC-WS-CAND-IS-VALID              VALUE "Y".
+002090     88  CC-WS-CAND-NOT-VALID             VALUE "N".
+002100*----------------------------------------------------------------
+002110* ALL-CANDIDATES TABLE, ONE ENTRY PER SHIFT 0 THRU 26, SO THE
+002120* WINNER CAN BE PRINTED FIRST AND THE REST AS BACKUP.
+002130*----------------------------------------------------------------
+002140 01  CC-CANDIDATE-TABLE.
+002150     05  CC-CAND-ENTRY  OCCURS 27 TIMES INDEXED BY CC-CAND-IDX.
+002160         10  CC-CAND-SHIFT     PIC 9(03).
+002170         10  CC-CAND-TEXT      PIC X(100).
+002180*----------------------------------------------------------------
+002190* COMMON-WORD TABLE USED BY THE SCORING PARAGRAPH.  EACH WORD IS
+002200* PADDED WITH A LEADING AND TRAILING SPACE SO IT ONLY MATCHES ON
+002210* A WORD BOUNDARY.
+002220*----------------------------------------------------------------
+002230 01  CC-COMMON-WORD-LIST.
+002240     05  FILLER                PIC X(05) VALUE " THE ".
+002250     05  FILLER                PIC X(05) VALUE " AND ".
+002260     05  FILLER                PIC X(05) VALUE " FOR ".
+002270     05  FILLER                PIC X(05) VALUE " ARE ".
+002280     05  FILLER                PIC X(05) VALUE " YOU ".
+002290     05  FILLER                PIC X(05) VALUE " NOT ".
+002300     05  FILLER                PIC X(05) VALUE " BUT ".
+002310     05  FILLER                PIC X(05) VALUE " ALL ".
+002320     05  FILLER                PIC X(05) VALUE " CAN ".
+002330     05  FILLER                PIC X(05) VALUE " HAD ".
+002340     05  FILLER                PIC X(05) VALUE " HER ".
+002350     05  FILLER                PIC X(05) VALUE " WAS ".
+002360     05  FILLER                PIC X(05) VALUE " ONE ".
+002370     05  FILLER                PIC X(05) VALUE " OUR ".
+002380     05  FILLER                PIC X(05) VALUE " OUT ".
+002390     05  FILLER                PIC X(05) VALUE " DAY ".
+002400     05  FILLER                PIC X(05) VALUE " GET ".
+002410     05  FILLER                PIC X(05) VALUE " HAS ".
+002420     05  FILLER                PIC X(05) VALUE " HIS ".
+002430     05  FILLER                PIC X(05) VALUE " HOW ".
+002440     05  FILLER                PIC X(05) VALUE " NEW ".
+002450     05  FILLER                PIC X(05) VALUE " NOW ".
+002460     05  FILLER                PIC X(05) VALUE " SHE ".
+002470     05  FILLER                PIC X(05) VALUE " WHO ".
+002480 01  CC-COMMON-WORD-TABLE REDEFINES CC-COMMON-WORD-LIST.
+002490     05  CC-COMMON-WORD        PIC X(05) OCCURS 24 TIMES.
+002500*
+002510 PROCEDURE DIVISION.
+002520*----------------------------------------------------------------
+002530 0000-MAINLINE.
+002540*----------------------------------------------------------------
+002550     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002560     PERFORM 2000-PROCESS-ONE-MESSAGE THRU 2000-EXIT
+002570         UNTIL CC-WS-EOF-YES.
+002580     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002590     STOP RUN.
+002600 0000-EXIT.
+002610     EXIT.
+002620*----------------------------------------------------------------
+002630 1000-INITIALIZE.
+002640*----------------------------------------------------------------
+002650     MOVE "N" TO CC-WS-EOF-SWITCH.
+002660     PERFORM 1100-READ-CONTROL-CARD THRU 1100-EXIT.
+002670     PERFORM 1200-READ-CHECKPOINT THRU 1200-EXIT.
+002680     OPEN INPUT MSG-QUEUE.
+002690     IF CC-WS-QUEUE-STATUS NOT = "00"
+002700         DISPLAY "CAESARCIPHER: MSG-QUEUE OPEN FAILED, STATUS "
+002710             CC-WS-QUEUE-STATUS
+002720         MOVE 16 TO RETURN-CODE
+002730         STOP RUN
+002740     END-IF.
+002750     IF CC-WS-CHECKPOINT-ID NOT = SPACES
+002760         OPEN EXTEND MSG-RESULTS
+002770         IF CC-WS-RESULTS-STATUS NOT = "00"
+002780             OPEN OUTPUT MSG-RESULTS
+002790         END-IF
+002800     ELSE
+002810         OPEN OUTPUT MSG-RESULTS
+002820     END-IF.
+002830     IF CC-WS-RESULTS-STATUS NOT = "00"
+002840         DISPLAY "CAESARCIPHER: MSG-RESULTS OPEN FAILED, STATUS "
+002850             CC-WS-RESULTS-STATUS
+002860         MOVE 16 TO RETURN-CODE
+002870         STOP RUN
+002880     END-IF.
+002890     OPEN EXTEND AUDIT-LOG.
+002900     IF CC-WS-AUDIT-STATUS NOT = "00"
+002910         OPEN OUTPUT AUDIT-LOG
+002920     END-IF.
+002930     IF CC-WS-AUDIT-STATUS NOT = "00"
+002940         DISPLAY "CAESARCIPHER: AUDIT-LOG OPEN FAILED, STATUS "
+002950             CC-WS-AUDIT-STATUS
+002960         MOVE 16 TO RETURN-CODE
+002970         STOP RUN
+002980     END-IF.
+002990     PERFORM 2900-READ-QUEUE-RECORD THRU 2900-EXIT.
+003000     PERFORM 1300-SKIP-TO-CHECKPOINT THRU 1300-EXIT.
+003010 1000-EXIT.
+003020     EXIT.
+003030*----------------------------------------------------------------
+003040 1200-READ-CHECKPOINT.
+003050*    IF A PRIOR RUN CHECKPOINTED, PICK UP WHERE IT LEFT OFF SO A
+003060*    MID-BATCH ABEND DOES NOT COST A FULL RERUN OF THE QUEUE.
+003070*----------------------------------------------------------------
+003080     MOVE SPACES TO CC-WS-CHECKPOINT-ID.
+003090     OPEN INPUT CHECKPOINT-FILE.
+003100     IF CC-WS-CHECKPOINT-STATUS = "00"
+003110         READ CHECKPOINT-FILE
+003120             AT END
+003130                 CONTINUE
+003140             NOT AT END
+003150                 MOVE CC-CK-LAST-MESSAGE-ID TO CC-WS-CHECKPOINT-ID
+003160         END-READ
+003170         CLOSE CHECKPOINT-FILE
+003180     END-IF.
+003190 1200-EXIT.
+003200     EXIT.
+003210*----------------------------------------------------------------
+003220 1300-SKIP-TO-CHECKPOINT.
+003230*    FAST-FORWARD MSG-QUEUE PAST THE LAST MESSAGE-ID THAT WAS
+003240*    SUCCESSFULLY CHECKPOINTED, THEN PRIME THE NEXT FRESH RECORD.
+003250*    A CHECKPOINTED ID THAT NEVER TURNS UP -- A STALE CHECKPOINT
+003260*    AGAINST A CHANGED OR REORDERED QUEUE -- MUST NOT RUN SILENTLY
+003270*    TO EOF: THAT WOULD SKIP THE WHOLE QUEUE AND END THE JOB
+003280*    LOOKING EXACTLY LIKE A FULLY-SUCCESSFUL RUN.
+003290*----------------------------------------------------------------
+003300     IF CC-WS-CHECKPOINT-ID NOT = SPACES
+003310         PERFORM 1310-SKIP-ONE-RECORD THRU 1310-EXIT
+003320             UNTIL CC-WS-EOF-YES
+003330             OR CC-QR-MESSAGE-ID = CC-WS-CHECKPOINT-ID
+003340         IF CC-WS-EOF-YES
+003350             DISPLAY "CAESARCIPHER: CHECKPOINT MESSAGE-ID "
+003360                 CC-WS-CHECKPOINT-ID
+003370                 " NOT FOUND IN MSG-QUEUE BEFORE EOF -- ABANDONED"
+003380             MOVE 20 TO RETURN-CODE
+003390             STOP RUN
+003400         END-IF
+003410         PERFORM 2900-READ-QUEUE-RECORD THRU 2900-EXIT
+003420     END-IF.
+003430 1300-EXIT.
+003440     EXIT.
+003450*----------------------------------------------------------------
+003460 1310-SKIP-ONE-RECORD.
+003470*----------------------------------------------------------------
+003480     PERFORM 2900-READ-QUEUE-RECORD THRU 2900-EXIT.
+003490 1310-EXIT.
+003500     EXIT.
+003510*----------------------------------------------------------------
+003520 1100-READ-CONTROL-CARD.
+003530*    A PARM ON THE COMMAND LINE WINS OVER A SYSIN CONTROL CARD.
+003540*    WITH NEITHER SUPPLIED THE PROGRAM RUNS IN ITS ORIGINAL
+003550*    BRUTE-FORCE DECIPHER MODE.
+003560*----------------------------------------------------------------
+003570     ACCEPT CC-WS-PARM-STRING FROM COMMAND-LINE.
+003580     IF CC-WS-PARM-STRING NOT = SPACES
+003590         PERFORM 1110-PARSE-PARM THRU 1110-EXIT
+003600     ELSE
+003610         PERFORM 1120-READ-SYSIN-CARD THRU 1120-EXIT
+003620     END-IF.
+003630 1100-EXIT.
+003640     EXIT.
+003650*----------------------------------------------------------------
+003660 1110-PARSE-PARM.
+003670*----------------------------------------------------------------
+003680     UNSTRING CC-WS-PARM-STRING DELIMITED BY SPACE
+003690         INTO CC-WS-MODE CC-WS-PARM-SHIFT-TEXT.
+003700     IF CC-WS-MODE = "ENCIPHER "
+003710         MOVE CC-WS-PARM-SHIFT-TEXT TO CC-WS-ENCIPHER-SHIFT
+003720     END-IF.
+003730 1110-EXIT.
+003740     EXIT.
+003750*----------------------------------------------------------------
+003760 1120-READ-SYSIN-CARD.
+003770*----------------------------------------------------------------
+003780     MOVE "DECIPHER " TO CC-WS-MODE.
+003790     OPEN INPUT CONTROL-CARD.
+003800     IF CC-WS-CONTROL-STATUS = "00"
+003810         READ CONTROL-CARD
+003820             AT END
+003830                 CONTINUE
+003840             NOT AT END
+003850                 MOVE CC-CTL-MODE TO CC-WS-MODE
+003860                 MOVE CC-CTL-SHIFT TO CC-WS-ENCIPHER-SHIFT
+003870                 MOVE CC-CTL-CASE-OPT TO CC-WS-CASE-OPT
+003880                 MOVE CC-CTL-JOB-ID TO CC-WS-JOB-ID
+003890                 MOVE CC-CTL-EXT-OPT TO CC-WS-EXT-OPT
+003900                 MOVE CC-CTL-KEYWORD TO CC-WS-KEYWORD
+003910         END-READ
+003920         CLOSE CONTROL-CARD
+003930     END-IF.
+003940 1120-EXIT.
+003950     EXIT.
+003960*----------------------------------------------------------------
+003970 1900-PREPARE-WORK-TEXT.
+003980*    WITHOUT PRESERVE-CASE THE WHOLE MESSAGE IS FORCED UPPER,
+003990*    JUST AS THE ORIGINAL PROGRAM ALWAYS DID.  WITH IT SET, THE
+004000*    ORIGINAL CASING IS LEFT ALONE AND 3200-SHIFT-ONE-CHARACTER
+004010*    SHIFTS LOWERCASE LETTERS WITHIN a-z SEPARATELY FROM A-Z.
+004020*----------------------------------------------------------------
+004030     IF CC-WS-PRESERVE-CASE
+004040         MOVE CC-QR-TEXT TO CC-WS-WORK-TEXT
+004050     ELSE
+004060         MOVE FUNCTION UPPER-CASE(CC-QR-TEXT) TO CC-WS-WORK-TEXT
+004070     END-IF.
+004080 1900-EXIT.
+004090     EXIT.
+004100*----------------------------------------------------------------
+004110 2000-PROCESS-ONE-MESSAGE.
+004120*    IN DECIPHER MODE, SCORE THE CURRENT QUEUE RECORD AT EVERY
+004130*    SHIFT AND DISPLAY THE BEST CANDIDATE FIRST WITH THE REST AS
+004140*    BACKUP.  IN ENCIPHER MODE, RUN THE ONE SUPPLIED SHIFT.
+004150*    EITHER WAY, WRITE THE RESULT TO MSG-RESULTS AND READ THE
+004160*    NEXT RECORD SO THE MAINLINE UNTIL TEST CAN SEE EOF.
+004170*----------------------------------------------------------------
+004180     EVALUATE CC-WS-MODE
+004190         WHEN "ENCIPHER "
+004200             PERFORM 3600-ENCIPHER-MESSAGE THRU 3600-EXIT
+004210             MOVE "ENCIPHERED" TO CC-WS-RESULT-STATUS
+004220         WHEN OTHER
+004230             MOVE SPACES TO CC-WS-RESULT-STATUS
+004240             PERFORM 1900-PREPARE-WORK-TEXT THRU 1900-EXIT
+004250             PERFORM 3000-TRY-ALL-SHIFTS THRU 3000-EXIT
+004260             PERFORM 4500-VALIDATE-BEST-CANDIDATE THRU 4500-EXIT
+004270             PERFORM 4600-TRY-VIGENERE-FALLBACK THRU 4600-EXIT
+004280             PERFORM 3400-DISPLAY-CANDIDATES THRU 3400-EXIT
+004290     END-EVALUATE.
+004300     PERFORM 5000-WRITE-RESULT-RECORD THRU 5000-EXIT.
+004310     PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT.
+004320     PERFORM 7000-WRITE-CHECKPOINT THRU 7000-EXIT.
+004330     PERFORM 2900-READ-QUEUE-RECORD THRU 2900-EXIT.
+004340 2000-EXIT.
+004350     EXIT.
+004360*----------------------------------------------------------------
+004370 2900-READ-QUEUE-RECORD.
+004380*----------------------------------------------------------------
+004390     READ MSG-QUEUE
+004400         AT END MOVE "Y" TO CC-WS-EOF-SWITCH
+004410     END-READ.
+004420 2900-EXIT.
+004430     EXIT.
+004440*----------------------------------------------------------------
+004450 3000-TRY-ALL-SHIFTS.
+004460*----------------------------------------------------------------
+004470     MOVE -9999 TO CC-WS-BEST-SCORE.
+004480     MOVE 0 TO CC-WS-BEST-SHIFT.
+004490     MOVE SPACES TO CC-WS-BEST-TEXT.
+004500     MOVE -9999 TO CC-WS-BEST-VALID-SCORE.
+004510     MOVE 0 TO CC-WS-BEST-VALID-SHIFT.
+004520     MOVE SPACES TO CC-WS-BEST-VALID-TEXT.
+004530     MOVE "N" TO CC-WS-ANY-VALID-FLAG.
+004540     PERFORM 3100-TRY-ONE-SHIFT THRU 3100-EXIT
+004550         VARYING CC-SHIFT-VALUE FROM 0 BY 1
+004560         UNTIL CC-SHIFT-VALUE > CC-MAX-SHIFT-VALUE.
+004570 3000-EXIT.
+004580     EXIT.
+004590*----------------------------------------------------------------
+004600 3100-TRY-ONE-SHIFT.
+004610*----------------------------------------------------------------
+004620     MOVE SPACES TO CC-OUTPUT-TEXT.
+004630     PERFORM 3200-SHIFT-ONE-CHARACTER THRU 3200-EXIT
+004640         VARYING CC-CHAR-INDEX FROM 1 BY 1
+004650         UNTIL CC-CHAR-INDEX > LENGTH OF CC-WS-WORK-TEXT.
+004660     MOVE CC-SHIFT-VALUE TO CC-CAND-SHIFT(CC-SHIFT-VALUE + 1).
+004670     MOVE CC-OUTPUT-TEXT TO CC-CAND-TEXT(CC-SHIFT-VALUE + 1).
+004680     PERFORM 3300-SCORE-CANDIDATE THRU 3300-EXIT.
+004690     IF CC-WS-CAND-SCORE > CC-WS-BEST-SCORE
+004700         MOVE CC-WS-CAND-SCORE TO CC-WS-BEST-SCORE
+004710         MOVE CC-SHIFT-VALUE TO CC-WS-BEST-SHIFT
+004720         MOVE CC-OUTPUT-TEXT TO CC-WS-BEST-TEXT
+004730     END-IF.
+004740     PERFORM 3320-VALIDATE-CANDIDATE THRU 3320-EXIT.
+004750     IF CC-WS-CAND-IS-VALID
+004760         IF CC-WS-CAND-SCORE > CC-WS-BEST-VALID-SCORE
+004770             MOVE "Y" TO CC-WS-ANY-VALID-FLAG
+004780             MOVE CC-WS-CAND-SCORE TO CC-WS-BEST-VALID-SCORE
+004790             MOVE CC-SHIFT-VALUE TO CC-WS-BEST-VALID-SHIFT
+004800             MOVE CC-OUTPUT-TEXT TO CC-WS-BEST-VALID-TEXT
+004810         END-IF
+004820     END-IF.
+004830 3100-EXIT.
+004840     EXIT.
+004850*----------------------------------------------------------------
+004860 3200-SHIFT-ONE-CHARACTER.
+004870*----------------------------------------------------------------
+004880     MOVE CC-WS-WORK-TEXT(CC-CHAR-INDEX:1) TO CC-CURRENT-CHAR.
+004890     IF CC-CURRENT-CHAR IS ALPHABETIC
+004900         IF CC-CURRENT-CHAR >= "A" AND CC-CURRENT-CHAR <= "Z"
+004910             COMPUTE CC-CHAR-VALUE =
+004920                 FUNCTION MOD(((FUNCTION ORD(CC-CURRENT-CHAR) +
+004930                 CC-SHIFT-VALUE - FUNCTION ORD("A"))), 26) +
+004940                 FUNCTION ORD("A")
+004950             MOVE FUNCTION CHAR(CC-CHAR-VALUE) TO CC-CURRENT-CHAR
+004960         ELSE
+004970             IF CC-CURRENT-CHAR >= "a" AND CC-CURRENT-CHAR <= "z"
+004980                 COMPUTE CC-CHAR-VALUE =
+004990                   FUNCTION MOD(((FUNCTION ORD(CC-CURRENT-CHAR)
+005000                   + CC-SHIFT-VALUE - FUNCTION ORD("a"))), 26)
+005010                   + FUNCTION ORD("a")
+005020                 MOVE FUNCTION CHAR(CC-CHAR-VALUE)
+005030                     TO CC-CURRENT-CHAR
+005040             END-IF
+005050     END-IF
+005060     ELSE
+005070         IF CC-WS-EXTENDED-ALPHABET AND CC-CURRENT-CHAR IS NUMERIC
+005080             COMPUTE CC-CHAR-VALUE =
+005090               FUNCTION MOD(((FUNCTION ORD(CC-CURRENT-CHAR)
+005100               + CC-SHIFT-VALUE - FUNCTION ORD("0"))), 10)
+005110              + FUNCTION ORD("0")
+005120            MOVE FUNCTION CHAR(CC-CHAR-VALUE)
+005130                TO CC-CURRENT-CHAR
+005140        END-IF
+005150     END-IF
+005160     MOVE CC-CURRENT-CHAR TO CC-OUTPUT-TEXT(CC-CHAR-INDEX:1).
+005170 3200-EXIT.
+005180     EXIT.
+005190*----------------------------------------------------------------
+005200 3600-ENCIPHER-MESSAGE.
+005210*    RUN THE MESSAGE THROUGH THE SINGLE SHIFT KEY SUPPLIED ON
+005220*    THE PARM OR CONTROL CARD, INSTEAD OF BRUTE-FORCING ALL 27.
+005230*----------------------------------------------------------------
+005240     PERFORM 1900-PREPARE-WORK-TEXT THRU 1900-EXIT.
+005250     MOVE CC-WS-ENCIPHER-SHIFT TO CC-SHIFT-VALUE.
+005260     MOVE SPACES TO CC-OUTPUT-TEXT.
+005270     PERFORM 3200-SHIFT-ONE-CHARACTER THRU 3200-EXIT
+005280         VARYING CC-CHAR-INDEX FROM 1 BY 1
+005290         UNTIL CC-CHAR-INDEX > LENGTH OF CC-WS-WORK-TEXT.
+005300     MOVE CC-WS-ENCIPHER-SHIFT TO CC-WS-BEST-SHIFT.
+005310     MOVE CC-OUTPUT-TEXT TO CC-WS-BEST-TEXT.
+005320     DISPLAY "Caesar ENCIPHER " CC-WS-ENCIPHER-SHIFT " : "
+005330         CC-OUTPUT-TEXT.
+005340 3600-EXIT.
+005350     EXIT.
+005360*----------------------------------------------------------------
+005370 3300-SCORE-CANDIDATE.
+005380*    SCORE = LETTER-FREQUENCY (VOWEL COUNT) PLUS A HEAVY BONUS
+005390*    FOR EACH COMMON ENGLISH WORD FOUND ON A WORD BOUNDARY.
+005400*----------------------------------------------------------------
+005410     MOVE FUNCTION UPPER-CASE(CC-OUTPUT-TEXT) TO CC-WS-SCORE-SRC.
+005420     MOVE 0 TO CC-WS-VOWEL-COUNT.
+005430     INSPECT CC-WS-SCORE-SRC TALLYING CC-WS-VOWEL-COUNT
+005440         FOR ALL "A" "E" "I" "O" "U".
+005450     STRING SPACE          DELIMITED BY SIZE
+005460             CC-WS-SCORE-SRC DELIMITED BY SIZE
+005470             SPACE          DELIMITED BY SIZE
+005480        INTO CC-WS-SCORE-TEXT.
+005490     MOVE 0 TO CC-WS-WORD-HITS.
+005500     PERFORM 3350-COUNT-ONE-WORD THRU 3350-EXIT
+005510         VARYING CC-WORD-IDX FROM 1 BY 1
+005520         UNTIL CC-WORD-IDX > 24.
+005530     COMPUTE CC-WS-CAND-SCORE =
+005540         CC-WS-VOWEL-COUNT + (CC-WS-WORD-HITS * 10).
+005550 3300-EXIT.
+005560     EXIT.
+005570*----------------------------------------------------------------
+005580 3350-COUNT-ONE-WORD.
+005590*----------------------------------------------------------------
+005600     INSPECT CC-WS-SCORE-TEXT TALLYING CC-WS-WORD-HITS
+005610         FOR ALL CC-COMMON-WORD(CC-WORD-IDX).
+005620 3350-EXIT.
+005630     EXIT.
+005640*----------------------------------------------------------------
+005650 3320-VALIDATE-CANDIDATE.
+005660*    RUN THE SAME GARBLED-DECODE CHECK 4500 USED TO RUN ON JUST
+005670*    THE WINNER AGAINST THIS ONE CANDIDATE INSTEAD, WHILE IT IS
+005680*    STILL FRESH FROM SCORING -- A NORMAL VOWEL RATIO AND NO LONG
+005690*    RUN OF PUNCTUATION-LOOKING CHARACTERS.  DOING THIS PER
+005700*    CANDIDATE, RATHER THAN ONLY ON THE FREQUENCY-SCORE WINNER,
+005710*    KEEPS THE CHECK FROM BEING TAUTOLOGICAL WITH THE SELECTION.
+005720*----------------------------------------------------------------
+005730     MOVE 0 TO CC-WS-ALPHA-COUNT.
+005740     MOVE 0 TO CC-WS-VOWEL-COUNT.
+005750     MOVE 0 TO CC-WS-NONALPHA-RUN.
+005760     MOVE 0 TO CC-WS-MAX-RUN.
+005770     PERFORM 4510-CHECK-ONE-CHAR THRU 4510-EXIT
+005780         VARYING CC-CHAR-INDEX FROM 1 BY 1
+005790         UNTIL CC-CHAR-INDEX > LENGTH OF CC-WS-SCORE-SRC.
+005800     MOVE "Y" TO CC-WS-CAND-VALID-FLAG.
+005810     IF CC-WS-ALPHA-COUNT = 0
+005820         MOVE "N" TO CC-WS-CAND-VALID-FLAG
+005830     ELSE
+005840         COMPUTE CC-WS-VOWEL-PCT =
+005850             (CC-WS-VOWEL-COUNT * 100) / CC-WS-ALPHA-COUNT
+005860         IF CC-WS-VOWEL-PCT < 25
+005870             MOVE "N" TO CC-WS-CAND-VALID-FLAG
+005880         END-IF
+005890     END-IF.
+005900     IF CC-WS-MAX-RUN > 5
+005910         MOVE "N" TO CC-WS-CAND-VALID-FLAG
+005920     END-IF.
+005930 3320-EXIT.
+005940     EXIT.
+005950*----------------------------------------------------------------
+005960 4500-VALIDATE-BEST-CANDIDATE.
+005970*    3000-TRY-ALL-SHIFTS ALREADY VALIDATED EVERY CANDIDATE AS IT
+005980*    WAS SCORED (SEE 3320-VALIDATE-CANDIDATE), SO THE SELECTION
+005990*    STEP CANNOT JUST HAND BACK ITS OWN HIGHEST-SCORING GUESS
+006000*    UNCHECKED.  IF ANY CANDIDATE CLEARED THE THRESHOLD, THE
+006010*    HIGHEST-SCORING ONE OF THOSE BECOMES THE WINNER; OTHERWISE
+006020*    THE RAW HIGHEST SCORE IS KEPT FOR DISPLAY BUT THE MESSAGE IS
+006030*    FLAGGED UNRESOLVED / HANDED TO THE VIGENERE FALLBACK.
+006040*----------------------------------------------------------------
+006050     IF CC-WS-ANY-VALID
+006060         MOVE CC-WS-BEST-VALID-SHIFT TO CC-WS-BEST-SHIFT
+006070         MOVE CC-WS-BEST-VALID-TEXT TO CC-WS-BEST-TEXT
+006080         MOVE "Y" TO CC-WS-VALID-FLAG
+006090     ELSE
+006100         MOVE "N" TO CC-WS-VALID-FLAG
+006110     END-IF.
+006120 4500-EXIT.
+006130     EXIT.
+006140*----------------------------------------------------------------
+006150 4510-CHECK-ONE-CHAR.
+006160*----------------------------------------------------------------
+006170     MOVE CC-WS-SCORE-SRC(CC-CHAR-INDEX:1) TO CC-CURRENT-CHAR.
+006180     IF (CC-CURRENT-CHAR >= "A" AND CC-CURRENT-CHAR <= "Z")
+006190         ADD 1 TO CC-WS-ALPHA-COUNT
+006200         IF CC-CURRENT-CHAR = "A" OR "E" OR "I" OR "O" OR "U"
+006210             ADD 1 TO CC-WS-VOWEL-COUNT
+006220         END-IF
+006230         MOVE 0 TO CC-WS-NONALPHA-RUN
+006240     ELSE
+006250         IF CC-CURRENT-CHAR = SPACE
+006260             MOVE 0 TO CC-WS-NONALPHA-RUN
+006270         ELSE
+006280             IF CC-WS-EXTENDED-ALPHABET
+006290                 AND CC-CURRENT-CHAR IS NUMERIC
+006300                 MOVE 0 TO CC-WS-NONALPHA-RUN
+006310             ELSE
+006320                 ADD 1 TO CC-WS-NONALPHA-RUN
+006330                 IF CC-WS-NONALPHA-RUN > CC-WS-MAX-RUN
+006340                     MOVE CC-WS-NONALPHA-RUN TO CC-WS-MAX-RUN
+006350                 END-IF
+006360             END-IF
+006370         END-IF
+006380     END-IF.
+006390 4510-EXIT.
+006400     EXIT.
+006410*----------------------------------------------------------------
+006420 4600-TRY-VIGENERE-FALLBACK.
+006430*    A CAESAR SHIFT THAT NEVER CLEARS THE VALIDATION THRESHOLD MAY
+006440*    STILL BE VIGENERE-ENCIPHERED TRAFFIC RATHER THAN GARBAGE.  IF
+006450*    A KEYWORD IS ON FILE, HAND THE ORIGINAL TEXT TO THE VIGENERE
+006460*    COMPANION PROGRAM AND, IF ITS DECODE COMES BACK CLEAN, ROUTE
+006470*    THAT INSTEAD OF THE UNRESOLVED CAESAR GUESS.
+006480*----------------------------------------------------------------
+006490     IF CC-WS-NOT-VALID AND CC-WS-KEYWORD NOT = SPACES
+006500         CALL "VigenereCipher" USING CC-WS-WORK-TEXT
+006510                                     CC-WS-KEYWORD
+006520                                     CC-WS-VIGENERE-TEXT
+006530                                     CC-WS-VIGENERE-VALID
+006540         IF CC-WS-VIGENERE-VALID = "Y"
+006550             MOVE 0 TO CC-WS-BEST-SHIFT
+006560             MOVE CC-WS-VIGENERE-TEXT TO CC-WS-BEST-TEXT
+006570             MOVE "Y" TO CC-WS-VALID-FLAG
+006580             MOVE "VIGENERE" TO CC-WS-RESULT-STATUS
+006590         END-IF
+006600     END-IF.
+006610 4600-EXIT.
+006620     EXIT.
+006630*----------------------------------------------------------------
+006640 3400-DISPLAY-CANDIDATES.
+006650*----------------------------------------------------------------
+006660     IF CC-WS-VALID
+006670         IF CC-WS-RESULT-STATUS NOT = "VIGENERE"
+006680             MOVE "BEST MATCH" TO CC-WS-RESULT-STATUS
+006690         END-IF
+006700     ELSE
+006710         MOVE "UNRESOLVED" TO CC-WS-RESULT-STATUS
+006720     END-IF.
+006730     IF CC-WS-RESULT-STATUS = "VIGENERE"
+006740         DISPLAY CC-WS-RESULT-STATUS "  Vigenere " CC-WS-KEYWORD
+006750             " : " CC-WS-BEST-TEXT
+006760     ELSE
+006770         DISPLAY CC-WS-RESULT-STATUS "  Caesar " CC-WS-BEST-SHIFT
+006780             " : " CC-WS-BEST-TEXT
+006790     END-IF.
+006800     PERFORM 3410-DISPLAY-ONE-BACKUP THRU 3410-EXIT
+006810         VARYING CC-CAND-IDX FROM 1 BY 1
+006820         UNTIL CC-CAND-IDX > 27.
+006830 3400-EXIT.
+006840     EXIT.
+006850*----------------------------------------------------------------
+006860 3410-DISPLAY-ONE-BACKUP.
+006870*----------------------------------------------------------------
+006880     IF CC-CAND-SHIFT(CC-CAND-IDX) NOT = CC-WS-BEST-SHIFT
+006890         DISPLAY "Caesar " CC-CAND-SHIFT(CC-CAND-IDX) " : "
+006900             CC-CAND-TEXT(CC-CAND-IDX)
+006910     END-IF.
+006920 3410-EXIT.
+006930     EXIT.
+006940*----------------------------------------------------------------
+006950 5000-WRITE-RESULT-RECORD.
+006960*----------------------------------------------------------------
+006970     MOVE CC-QR-MESSAGE-ID TO CC-RR-MESSAGE-ID.
+006980     MOVE CC-WS-BEST-SHIFT TO CC-RR-SHIFT.
+006990     MOVE CC-WS-RESULT-STATUS TO CC-RR-STATUS.
+007000     MOVE CC-WS-BEST-TEXT TO CC-RR-TEXT.
+007010     WRITE CC-RESULTS-RECORD.
+007020 5000-EXIT.
+007030     EXIT.
+007040*----------------------------------------------------------------
+007050 6000-WRITE-AUDIT-RECORD.
+007060*    APPEND ONE AUDIT RECORD PER MESSAGE SO COMPLIANCE CAN
+007070*    RECONSTRUCT WHO DECODED WHAT, AND WHICH SHIFT WAS CHOSEN.
+007080*----------------------------------------------------------------
+007090     MOVE FUNCTION CURRENT-DATE TO CC-AL-TIMESTAMP.
+007100     MOVE CC-WS-JOB-ID TO CC-AL-JOB-ID.
+007110     MOVE CC-QR-MESSAGE-ID TO CC-AL-MESSAGE-ID.
+007120     MOVE CC-QR-TEXT TO CC-AL-RAW-TEXT.
+007130     MOVE CC-WS-MODE TO CC-AL-MODE.
+007140     MOVE CC-WS-BEST-SHIFT TO CC-AL-SHIFT-SELECTED.
+007150     IF CC-WS-MODE = "ENCIPHER "
+007160         MOVE "SINGLE SHIFT" TO CC-AL-SHIFTS-TRIED
+007170     ELSE
+007180         IF CC-WS-RESULT-STATUS = "VIGENERE"
+007190             MOVE "000-026+VIGKEY" TO CC-AL-SHIFTS-TRIED
+007200         ELSE
+007210             MOVE "000 THRU 026" TO CC-AL-SHIFTS-TRIED
+007220         END-IF
+007230     END-IF.
+007240     WRITE CC-AUDIT-RECORD.
+007250 6000-EXIT.
+007260     EXIT.
+007270*----------------------------------------------------------------
+007280 7000-WRITE-CHECKPOINT.
+007290*    OVERWRITE THE ONE-RECORD CHECKPOINT FILE WITH THIS
+007300*    MESSAGE'S ID NOW THAT IT HAS FULLY COMPLETED.
+007310*----------------------------------------------------------------
+007320     OPEN OUTPUT CHECKPOINT-FILE.
+007330     IF CC-WS-CHECKPOINT-STATUS NOT = "00"
+007340         DISPLAY "CAESARCIPHER: CHECKPOINT OPEN FAILED, STATUS "
+007350             CC-WS-CHECKPOINT-STATUS
+007360         MOVE 16 TO RETURN-CODE
+007370         STOP RUN
+007380     END-IF.
+007390     MOVE CC-QR-MESSAGE-ID TO CC-CK-LAST-MESSAGE-ID.
+007400     WRITE CC-CHECKPOINT-RECORD.
+007410     CLOSE CHECKPOINT-FILE.
+007420 7000-EXIT.
+007430     EXIT.
+007440*----------------------------------------------------------------
+007450 9000-TERMINATE.
+007460*    A RUN THAT REACHES HERE FINISHED THE QUEUE NORMALLY, SO THE
+007470*    CHECKPOINT NO LONGER MARKS A RESTART IN PROGRESS -- CLEAR IT
+007480*    BACK TO EMPTY SO THE NEXT INVOCATION'S 1200-READ-CHECKPOINT
+007490*    TREATS A FRESH MSGQUEUE AS A FRESH RUN, NOT AS THIS ONE'S
+007500*    RESTART POINT.
+007510*----------------------------------------------------------------
+007520     CLOSE MSG-QUEUE.
+007530     CLOSE MSG-RESULTS.
+007540     CLOSE AUDIT-LOG.
+007550     OPEN OUTPUT CHECKPOINT-FILE.
+007560     IF CC-WS-CHECKPOINT-STATUS NOT = "00"
+007570         DISPLAY "CAESARCIPHER: CHECKPOINT CLEAR FAILED, STATUS "
+007580             CC-WS-CHECKPOINT-STATUS
+007590         MOVE 16 TO RETURN-CODE
+007600         STOP RUN
+007610     END-IF.
+007620     CLOSE CHECKPOINT-FILE.
+007630 9000-EXIT.
+007640     EXIT.
